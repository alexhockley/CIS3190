@@ -0,0 +1,37 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *checksum.cob computes a simple additive checksum over a whole
+      *message buffer, so a caller can take one before some operation
+      *and one after and prove nothing in the buffer moved or changed -
+      *the encrypt/decrypt passthrough mode uses this to prove a binary
+      *message went through untouched instead of just assuming it did
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+
+       identification division.
+       program-id. checksum.
+       environment division.
+
+       data division.
+       working-storage section.
+       01 i       pic 9(4) comp.
+       01 ws-sum  pic 9(9).
+
+       linkage section.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==lnk-data==.
+       77 lnk-checksum pic 9(7).
+
+       procedure division using lnk-data, lnk-checksum.
+        move 0 to ws-sum.
+      *sum every byte's ordinal position in the collating sequence,
+      *wrapping the running total so it always fits the result field -
+      *this is a change-detector, not a cryptographic digest
+        perform varying i from 1 by 1 until i > length of lnk-data
+            compute ws-sum =
+                function mod(ws-sum + function ord(lnk-data(i:1)),
+                    9999999)
+        end-perform.
+        move ws-sum to lnk-checksum.
+        goback.
