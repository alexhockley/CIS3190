@@ -0,0 +1,123 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *filebatch.cob is the multi-file counterpart to fileread.cob - it
+      *reads a control file listing many input filenames and calls
+      *fileread.cob once per entry, so a whole batch of files can go
+      *through in one job submission instead of one manual call per
+      *file. Each file's outcome is written to a per-file result line,
+      *and a run summary of how many succeeded and how many failed is
+      *displayed once the control file is exhausted
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+      *2026-08-09  AH  settle the success/failure tally and write the
+      *                per-file result line once per file instead of
+      *                once per fileread.cob chunk, accumulating each
+      *                chunk's character count into a per-file total
+
+       identification division.
+       program-id. filebatch.
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to dynamic ws-control-filename
+               organization line sequential
+               file status ws-control-status.
+           select result-file assign to dynamic ws-result-filename
+               organization line sequential
+               file status ws-result-status.
+
+       data division.
+       file section.
+       fd control-file.
+       01 control-rec pic x(50).
+       fd result-file.
+       01 result-rec pic x(80).
+
+       working-storage section.
+       01 ws-control-filename pic x(100).
+       01 ws-result-filename  pic x(100).
+       01 ws-control-status   pic x(2).
+       01 ws-result-status    pic x(2).
+       01 ws-eof-sw pic x(1).
+           88 ws-eof value "Y".
+       01 ws-filename    pic x(50).
+       01 ws-more-flag   pic x(1).
+           88 ws-has-more value "Y".
+       01 ws-error-flag  pic x(1).
+           88 ws-has-error value "Y".
+       01 ws-msglen      pic 9(4) comp.
+       01 ws-total-msglen pic 9(7) comp.
+       01 ws-msglen-disp pic z(6)9.
+       01 ws-success-count pic 9(7) comp value 0.
+       01 ws-failure-count pic 9(7) comp value 0.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-filedata==.
+
+       procedure division.
+           accept ws-control-filename from environment "A3-FILE-LIST"
+           accept ws-result-filename from environment "A3-FILE-RESULTS"
+           open input control-file
+           if ws-control-status not = "00"
+               display "FILEBATCH: cannot open control file "
+                   ws-control-filename
+               goback
+           end-if.
+           open output result-file.
+           move "N" to ws-eof-sw.
+      *read every filename listed in the control file and run it
+      *through fileread.cob, draining any file too big for one buffer
+      *load across repeated calls the same way a single-file caller
+      *would, before moving on to the next filename - the success/
+      *failure tally and the per-file result line are only settled
+      *once the inner perform has drained the whole file, not once
+      *per chunk
+           perform until ws-eof
+               read control-file into ws-filename
+                   at end
+                       move "Y" to ws-eof-sw
+                   not at end
+                       move "Y" to ws-more-flag
+                       move 0 to ws-total-msglen
+                       perform until not ws-has-more
+                           call "fileread" using ws-filedata,
+                               ws-filename, ws-more-flag, ws-error-flag
+                           if ws-has-error
+                               move "N" to ws-more-flag
+                           else
+                               move function length(
+                                   function trim(ws-filedata trailing))
+                                   to ws-msglen
+                               add ws-msglen to ws-total-msglen
+                           end-if
+                       end-perform
+                       if ws-has-error
+                           add 1 to ws-failure-count
+                           move spaces to result-rec
+                           string function trim(ws-filename)
+                                   delimited by size
+                               " FAILED" delimited by size
+                               into result-rec
+                           end-string
+                           write result-rec
+                       else
+                           add 1 to ws-success-count
+                           move ws-total-msglen to ws-msglen-disp
+                           move spaces to result-rec
+                           string function trim(ws-filename)
+                                   delimited by size
+                               " OK " delimited by size
+                               function trim(ws-msglen-disp)
+                                   delimited by size
+                               " chars" delimited by size
+                               into result-rec
+                           end-string
+                           write result-rec
+                       end-if
+               end-read
+           end-perform.
+           close control-file.
+           close result-file.
+           display "FILEBATCH: " ws-success-count " succeeded, "
+               ws-failure-count " failed - see " ws-result-filename.
+           goback.
