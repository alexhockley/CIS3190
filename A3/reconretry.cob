@@ -0,0 +1,141 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *reconretry.cob is the companion to recon.cob's quarantine queue -
+      *it re-runs just the records recon.cob pulled out for manual
+      *review through the same encrypt/decrypt round trip, once the
+      *underlying issue (bad key, bad file) has been fixed. A record
+      *that now round-trips clean is released to the retry results
+      *file; a record that still fails is written back out to a fresh
+      *quarantine file so it can go through another round later instead
+      *of being lost
+      *
+      *Modification history:
+      *2026-08-09  AH  original version
+      *2026-08-09  AH  compare the round trip against a space-stripped
+      *                copy of the quarantined message instead of the
+      *                message itself, matching the same fix in
+      *                recon.cob - otherwise no space-containing
+      *                message could ever clear quarantine, since the
+      *                cipher has always packed its output without
+      *                internal spaces
+
+       identification division.
+       program-id. reconretry.
+       environment division.
+       input-output section.
+       file-control.
+           select quarantine-infile assign to dynamic ws-quarin-filename
+               organization line sequential
+               file status ws-quarin-status.
+           select retry-results assign to dynamic ws-retry-filename
+               organization line sequential
+               file status ws-retry-status.
+           select quarantine-outfile
+               assign to dynamic ws-quarout-filename
+               organization line sequential
+               file status ws-quarout-status.
+
+       data division.
+       file section.
+       fd quarantine-infile.
+       01 quarin-rec.
+           05 qi-reason  pic x(40).
+           05 qi-message pic x(5000).
+       fd retry-results.
+       01 retry-rec pic x(5000).
+       fd quarantine-outfile.
+       01 quarout-rec.
+           05 qo-reason  pic x(40).
+           05 qo-message pic x(5000).
+
+       working-storage section.
+       01 ws-quarin-filename  pic x(100).
+       01 ws-retry-filename   pic x(100).
+       01 ws-quarout-filename pic x(100).
+       01 ws-quarin-status    pic x(2).
+       01 ws-retry-status     pic x(2).
+       01 ws-quarout-status   pic x(2).
+       01 ws-keyword          pic x(30).
+       01 ws-eof-sw pic x(1).
+           88 ws-eof value "Y".
+       01 ws-retry-count      pic 9(7) comp value 0.
+       01 ws-cleared-count    pic 9(7) comp value 0.
+       01 ws-stillbad-count   pic 9(7) comp value 0.
+       01 ws-norm-pos         pic 9(4) comp.
+       01 ws-norm-i           pic 9(4) comp.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-msg-norm==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-encres==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-decsrc==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-decres==.
+
+       procedure division.
+           accept ws-quarin-filename
+               from environment "A3-RECON-QUARANTINE"
+           accept ws-retry-filename
+               from environment "A3-RETRY-RESULTS"
+           accept ws-quarout-filename
+               from environment "A3-RECON-QUARANTINE-OUT"
+           accept ws-keyword from environment "A3-KEYWORD"
+           open input quarantine-infile
+           if ws-quarin-status not = "00"
+               display "RECONRETRY: cannot open quarantine file "
+                   ws-quarin-filename
+               goback
+           end-if.
+           open output retry-results.
+           open output quarantine-outfile.
+           move "N" to ws-eof-sw.
+      *re-run each quarantined message through the same encrypt/decrypt
+      *subprogram pair recon.cob used, so a fixed key or schedule entry
+      *gets the same chance to prove itself that the original run did
+           perform until ws-eof
+               read quarantine-infile
+                   at end
+                       move "Y" to ws-eof-sw
+                   not at end
+                       add 1 to ws-retry-count
+                       call "encrypt" using qi-message, ws-encres,
+                           ws-keyword
+                       move ws-encres to ws-decsrc
+                       call "decrypt" using ws-decsrc, ws-decres,
+                           ws-keyword
+      *the cipher has always packed its output without internal
+      *spaces, so the quarantined original must be stripped of spaces
+      *the same way before the two are a fair comparison
+                       move spaces to ws-msg-norm
+                       move 1 to ws-norm-pos
+                       perform varying ws-norm-i from 1 by 1
+                           until ws-norm-i > function length(qi-message)
+                           if qi-message(ws-norm-i:1) not = space
+                               move qi-message(ws-norm-i:1)
+                                   to ws-msg-norm(ws-norm-pos:1)
+                               add 1 to ws-norm-pos
+                           end-if
+                       end-perform
+                       if function trim(ws-decres trailing) =
+                               function trim(ws-msg-norm trailing)
+                           add 1 to ws-cleared-count
+                           move spaces to retry-rec
+                           move qi-message to retry-rec
+                           write retry-rec
+                       else
+                           add 1 to ws-stillbad-count
+                           move spaces to quarout-rec
+                           move qi-reason to qo-reason
+                           move qi-message to qo-message
+                           write quarout-rec
+                       end-if
+               end-read
+           end-perform.
+           close quarantine-infile.
+           close retry-results.
+           close quarantine-outfile.
+           display "RECONRETRY: " ws-retry-count " retried, "
+               ws-cleared-count " cleared to " ws-retry-filename ", "
+               ws-stillbad-count " still failing - requarantined to "
+               ws-quarout-filename.
+           goback.
