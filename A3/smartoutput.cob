@@ -1,27 +1,112 @@
-* Alex Hockley, March 23 2016, CIS3190 Assignment 3
-* COBOL Cypher
-* smartoutput.cob is the function used to display a string without all the spaces, because cobol is dumb and doesnt have a
-* trim function
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *smartoutput.cob is the function used to display a string without
+      *all the spaces, because cobol is dumb and doesnt have a trim
+      *function
+      *
+      *Modification history:
+      *2016-03-23  AH  original version
+      *2026-08-08  AH  use the shared MSGREC copybook for the message
+      *                field instead of its own PIC clause
+      *2026-08-08  AH  added an optional CSV/fixed-width print export
+      *                alongside the console display, so ciphered
+      *                output can feed another job instead of only
+      *                ever dead-ending at a terminal
+      *2026-08-09  AH  double embedded quotes in the CSV export per
+      *                RFC 4180 instead of assuming the ciphertext
+      *                never contains one, and flag (instead of
+      *                silently truncating) a message wider than the
+      *                PRINT format's 132-byte print area
 
-identification division.
-program-id. smartoutput.
-environment division.
+       identification division.
+       program-id. smartoutput.
+       environment division.
+       input-output section.
+       file-control.
+           select export-file assign to dynamic ws-export-filename
+               organization line sequential.
 
-data division.
-working-storage section.
-01 i pic 9(15).
+       data division.
+       file section.
+       fd export-file.
+      *sized for the CSV branch's worst case - every one of the 5000
+      *message bytes an embedded double quote, each doubled, plus the
+      *field's own opening and closing quote
+       01 export-rec pic x(10002).
 
-linkage section.
-77 str      pic X(5000).
+       working-storage section.
+       01 i pic 9(15).
+       01 ws-export-filename pic x(50).
+       01 ws-trimmed-len     pic 9(4) comp.
+       01 ws-csv-pos         pic 9(5) comp.
 
-procedure division using str.
-*loop through the string, printing out the non-space characters
- perform varying i from 1 by 1 until i > function length(str)
- if str(i:1) = space
-   exit perform cycle
- end-if
-  display str(i:1) no advancing
- end-perform
- .
- display ''.
-goback.
+       linkage section.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==str==.
+       77 lnk-out-mode     pic x(6).
+       77 lnk-out-filename pic x(50).
+
+       procedure division using str, optional lnk-out-mode,
+               optional lnk-out-filename.
+      *loop through the string, printing out the non-space characters
+        perform varying i from 1 by 1 until i > function length(str)
+        if str(i:1) = space
+          exit perform cycle
+        end-if
+         display str(i:1) no advancing
+        end-perform
+        .
+        display ''.
+      *an explicit export mode writes the trimmed result to a file too,
+      *on top of the console display above, rather than instead of it -
+      *CSV gets a single quoted field, PRINT gets a classic 1-byte
+      *carriage-control column ahead of a 132-byte print area
+        if lnk-out-mode is not omitted
+            move function trim(lnk-out-filename) to ws-export-filename
+            move function length(function trim(str trailing))
+                to ws-trimmed-len
+            open output export-file
+            move spaces to export-rec
+            if lnk-out-mode = "CSV"
+      *a literal double quote in the plaintext is not alphabetic,
+      *numeric, extended or in the punctuation ring the cipher
+      *shifts, so it reaches the ciphertext unchanged and would break
+      *the CSV field's own quoting unless doubled per RFC 4180
+                move 1 to ws-csv-pos
+                move '"' to export-rec(ws-csv-pos:1)
+                add 1 to ws-csv-pos
+                if ws-trimmed-len > 0
+                    perform varying i from 1 by 1
+                            until i > ws-trimmed-len
+                        if str(i:1) = '"'
+                            move '"' to export-rec(ws-csv-pos:1)
+                            add 1 to ws-csv-pos
+                        end-if
+                        move str(i:1) to export-rec(ws-csv-pos:1)
+                        add 1 to ws-csv-pos
+                    end-perform
+                end-if
+                move '"' to export-rec(ws-csv-pos:1)
+            else
+                if lnk-out-mode = "PRINT"
+                    move space to export-rec(1:1)
+      *a message wider than the 132-byte print area would silently
+      *lose its tail end on the move below - flag it the same way
+      *ACCEPT truncation and cipher truncation are already flagged
+      *elsewhere in this system, instead of truncating without a word
+                    if ws-trimmed-len > 132
+                        display "WARNING: export truncated at 132 "
+                            "characters for PRINT format"
+                        move str(1:132) to export-rec(2:132)
+                    else
+                        if ws-trimmed-len > 0
+                            move str(1:ws-trimmed-len)
+                                to export-rec(2:132)
+                        end-if
+                    end-if
+                end-if
+            end-if
+            write export-rec
+            close export-file
+        end-if.
+       goback.
