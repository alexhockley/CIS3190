@@ -1,16 +1,183 @@
-identification division.
-program-id. fileread.
-environment division.
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *fileread.cob reads a message file into str for ciphering
+      *
+      *Modification history:
+      *2016-03-23  AH  original version
+      *2026-08-08  AH  loop over every record in the file instead of
+      *                just the first one, assembling the full message
+      *2026-08-08  AH  checkpoint the last record number processed so
+      *                a rerun on a large file can resume instead of
+      *                reprocessing everything from record one
+      *2026-08-08  AH  stop and report "more data" instead of silently
+      *                dropping records once str is full, so files
+      *                bigger than the buffer can be streamed through
+      *                in several calls
+      *2026-08-08  AH  check file status after the open and report a
+      *                readable error instead of abending when the
+      *                input file is missing or cannot be accessed
+      *2026-08-09  AH  widen file-rec from 200 to 5000 bytes - a
+      *                physical line longer than the FD record was
+      *                being split into several READs by the runtime,
+      *                and this loop then inserted a spurious
+      *                separator space between the pieces
+      *2026-08-09  AH  fixed an off-by-one in the buffer-full check
+      *                that forced an unnecessary extra chunk whenever
+      *                a record filled str to exactly byte 5000; also
+      *                clear the checkpoint instead of writing a final
+      *                record count once the file is read through to
+      *                the end, so a filename reused for a later,
+      *                different file starts from record one again
 
-data division.
-working-storage section.
+       identification division.
+       program-id. fileread.
+       environment division.
+       input-output section.
+       file-control.
+           select infile assign to dynamic filename
+               organization line sequential
+               file status ws-infile-status.
+           select ckpt-file assign to dynamic ws-ckpt-filename
+               organization line sequential
+               file status ws-ckpt-status.
+      
+       data division.
+       file section.
+       fd infile.
+      *sized to match str's 5000-byte capacity - a shorter FD record
+      *would have the runtime itself split any longer physical line
+      *into several successive READs, and each of those would then
+      *look like a distinct logical record to the loop below, with a
+      *separator space wrongly inserted between the pieces
+       01 file-rec pic x(5000).
+       fd ckpt-file.
+       01 ckpt-rec pic 9(7).
+      
+       working-storage section.
+       01 ws-eof-sw pic x(1).
+           88 ws-eof value "Y".
+       01 ws-pos    pic 9(4) comp.
+       01 ws-len    pic 9(4) comp.
+       01 ws-ckpt-filename  pic x(54).
+       01 ws-ckpt-status    pic x(2).
+       01 ws-infile-status  pic x(2).
+       01 ws-error-message  pic x(60).
+       01 ws-last-recnum    pic 9(7) comp.
+       01 ws-cur-recnum     pic 9(7) comp.
+       01 ws-ckpt-intvl     pic 9(3) comp value 100.
+       01 ws-modcheck       pic 9(3) comp.
 
-linkage section.
-77 str      pic X(5000).
-77 filename pic X(50).
+       linkage section.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==str==.
+       77 filename pic X(50).
+       77 ws-more-flag pic x(1).
+           88 ws-has-more value "Y".
+       77 ws-error-flag pic x(1).
+           88 ws-has-error value "Y".
 
-procedure division using str, filename.
-  display 'reading file'
-  open input filename.
-  read filename into str.
-goback.
+       procedure division using str, filename, ws-more-flag,
+               optional ws-error-flag.
+         display 'reading file'
+         move spaces to str.
+         move 1 to ws-pos.
+         move 0 to ws-cur-recnum.
+         move "N" to ws-eof-sw.
+         move "N" to ws-more-flag.
+         if ws-error-flag is not omitted
+             move "N" to ws-error-flag
+         end-if.
+      *build the checkpoint file name from the input file name and see
+      *how far a previous, interrupted run against this file had got
+         string function trim(filename) delimited by size
+             ".CKP" delimited by size
+             into ws-ckpt-filename
+         end-string.
+         move 0 to ws-last-recnum.
+         open input ckpt-file.
+         if ws-ckpt-status = "00"
+             read ckpt-file into ws-last-recnum
+             close ckpt-file
+         end-if.
+      *a missing or inaccessible input file would otherwise abend on
+      *the first read - check the open status and report a readable
+      *message to the job log instead of leaving the operator to sift
+      *through a dump
+         open input infile.
+         if ws-infile-status not = "00"
+             evaluate ws-infile-status
+                 when "35"
+                     move "file not found" to ws-error-message
+                 when "37"
+                     move "permission denied" to ws-error-message
+                 when other
+                     move "open failed, file status "
+                         to ws-error-message
+                     string ws-error-message delimited by size
+                         ws-infile-status delimited by size
+                         into ws-error-message
+                     end-string
+             end-evaluate
+             display "fileread: " function trim(filename) " - "
+                 function trim(ws-error-message)
+             if ws-error-flag is not omitted
+                 move "Y" to ws-error-flag
+             end-if
+             goback
+         end-if.
+      *loop through every record in the file, appending each one to str;
+      *records at or before ws-last-recnum were already handled by an
+      *earlier run and are skipped rather than reprocessed. once str
+      *fills up, stop short, push the unread record back onto the
+      *checkpoint and tell the caller there is more data waiting so a
+      *file bigger than one buffer load can be streamed across several
+      *calls instead of having the tail end silently dropped
+         perform until ws-eof or ws-has-more
+             read infile into file-rec
+                 at end
+                     move "Y" to ws-eof-sw
+                 not at end
+                     add 1 to ws-cur-recnum
+                     if ws-cur-recnum > ws-last-recnum
+                         move function length(
+                             function trim(file-rec trailing)) to ws-len
+                         if ws-len > 0 and ws-pos + ws-len <= 5001
+                             move file-rec(1:ws-len)
+                                 to str(ws-pos:ws-len)
+                             compute ws-pos = ws-pos + ws-len + 1
+                         else
+                             if ws-len > 0
+                                 subtract 1 from ws-cur-recnum
+                                 move "Y" to ws-more-flag
+                             end-if
+                         end-if
+                         compute ws-modcheck =
+                             function mod(ws-cur-recnum, ws-ckpt-intvl)
+                         if ws-modcheck = 0
+                             open output ckpt-file
+                             write ckpt-rec from ws-cur-recnum
+                             close ckpt-file
+                         end-if
+                     end-if
+             end-read
+         end-perform.
+         close infile.
+         if ws-has-more
+      *there is still unread data waiting - record the position reached
+      *so the next call against this same file picks up where this one
+      *left off instead of starting over
+             open output ckpt-file
+             write ckpt-rec from ws-cur-recnum
+             close ckpt-file
+         else
+      *the file has been read through to the end - clear the
+      *checkpoint out rather than leaving this run's final count
+      *behind. otherwise a later call against a filename that gets
+      *reused for a different file (a queue name recycled on the next
+      *batch cycle, say) would see this run's high-water mark and
+      *wrongly treat some or all of the new file's records as already
+      *processed, silently returning no data for them
+             open output ckpt-file
+             close ckpt-file
+         end-if.
+       goback.
