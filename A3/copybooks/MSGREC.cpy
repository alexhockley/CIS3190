@@ -0,0 +1,18 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *MSGREC is the shared layout for a cipher message field - every
+      *program that holds a plaintext or ciphertext message (a3.cob,
+      *encrypt.cob, decrypt.cob, fileread.cob, filewrite.cob,
+      *smartoutput.cob) COPYs this member instead of declaring its own
+      *PIC clause, so a message-length change is made in one place.
+      *
+      *Usage (77-level linkage item):
+      *    COPY MSGREC REPLACING ==:LEVEL:== BY ==77==
+      *                          ==:MSG-FIELD:== BY ==str==.
+      *Usage (01-level working-storage item):
+      *    COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+      *                          ==:MSG-FIELD:== BY ==txt==.
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+       :LEVEL: :MSG-FIELD: PIC X(5000).
