@@ -0,0 +1,144 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *recon.cob is the nightly reconciliation job - it runs every
+      *message in a control file through encrypt.cob then decrypt.cob
+      *and confirms the round trip reproduces the original text, writing
+      *any mismatch out to an exceptions report instead of trusting the
+      *cipher blindly
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+      *2026-08-09  AH  pull any round-trip failure out into a quarantine
+      *                file with the reason attached, so it is held for
+      *                manual review instead of flowing on to downstream
+      *                processing alongside the good records - see
+      *                reconretry.cob for the companion retry job
+      *2026-08-09  AH  compare the round trip against a space-stripped
+      *                copy of the original instead of the original
+      *                itself - encrypt.cob/decrypt.cob have always
+      *                packed their output without internal spaces, so
+      *                comparing straight against the original was
+      *                flagging that normal, expected packing as a
+      *                mismatch on every message with more than one word
+
+       identification division.
+       program-id. recon.
+       environment division.
+       input-output section.
+       file-control.
+           select recon-infile assign to dynamic ws-recon-filename
+               organization line sequential
+               file status ws-recon-status.
+           select except-file assign to dynamic ws-except-filename
+               organization line sequential
+               file status ws-except-status.
+           select quarantine-file assign to dynamic ws-quar-filename
+               organization line sequential
+               file status ws-quar-status.
+
+       data division.
+       file section.
+       fd recon-infile.
+       01 recon-rec pic x(5000).
+       fd except-file.
+       01 except-rec pic x(5000).
+       fd quarantine-file.
+       01 quarantine-rec.
+           05 qr-reason  pic x(40).
+           05 qr-message pic x(5000).
+
+       working-storage section.
+       01 ws-recon-filename  pic x(100).
+       01 ws-except-filename pic x(100).
+       01 ws-quar-filename   pic x(100).
+       01 ws-recon-status    pic x(2).
+       01 ws-except-status   pic x(2).
+       01 ws-quar-status     pic x(2).
+       01 ws-keyword         pic x(30).
+       01 ws-eof-sw pic x(1).
+           88 ws-eof value "Y".
+       01 ws-total-count     pic 9(7) comp value 0.
+       01 ws-mismatch-count  pic 9(7) comp value 0.
+       01 ws-norm-pos        pic 9(4) comp.
+       01 ws-norm-i          pic 9(4) comp.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-orig==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-orig-norm==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-encres==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-decsrc==.
+       copy MSGREC replacing ==:LEVEL:== by ==01==
+                             ==:MSG-FIELD:== by ==ws-decres==.
+      
+       procedure division.
+           accept ws-recon-filename from environment "A3-RECON-FILE"
+           accept ws-except-filename
+               from environment "A3-RECON-EXCEPTIONS"
+           accept ws-quar-filename
+               from environment "A3-RECON-QUARANTINE"
+           accept ws-keyword from environment "A3-KEYWORD"
+           open input recon-infile
+           if ws-recon-status not = "00"
+               display "RECON: cannot open input file "
+                   ws-recon-filename
+               goback
+           end-if.
+           open output except-file.
+           open output quarantine-file.
+           move "N" to ws-eof-sw.
+      *read every candidate message and run it through a full
+      *encrypt/decrypt round trip using the same subprograms the file
+      *based batch jobs use, comparing the result back to the original
+           perform until ws-eof
+               read recon-infile into ws-orig
+                   at end
+                       move "Y" to ws-eof-sw
+                   not at end
+                       add 1 to ws-total-count
+                       call "encrypt" using ws-orig, ws-encres,
+                           ws-keyword
+                       move ws-encres to ws-decsrc
+                       call "decrypt" using ws-decsrc, ws-decres,
+                           ws-keyword
+      *the cipher has always packed its output without internal
+      *spaces, so the original must be stripped of spaces the same
+      *way before the two are a fair comparison
+                       move spaces to ws-orig-norm
+                       move 1 to ws-norm-pos
+                       perform varying ws-norm-i from 1 by 1
+                           until ws-norm-i > function length(ws-orig)
+                           if ws-orig(ws-norm-i:1) not = space
+                               move ws-orig(ws-norm-i:1)
+                                   to ws-orig-norm(ws-norm-pos:1)
+                               add 1 to ws-norm-pos
+                           end-if
+                       end-perform
+                       if function trim(ws-decres trailing) not =
+                               function trim(ws-orig-norm trailing)
+                           add 1 to ws-mismatch-count
+                           move spaces to except-rec
+                           string function trim(ws-orig trailing)
+                                   delimited by size
+                               " <> " delimited by size
+                               function trim(ws-decres trailing)
+                                   delimited by size
+                               into except-rec
+                           end-string
+                           write except-rec
+                           move spaces to quarantine-rec
+                           move "ROUNDTRIP MISMATCH" to qr-reason
+                           move ws-orig to qr-message
+                           write quarantine-rec
+                       end-if
+               end-read
+           end-perform.
+           close recon-infile.
+           close except-file.
+           close quarantine-file.
+           display "RECON: " ws-total-count " message(s) checked, "
+               ws-mismatch-count " mismatch(es) - see "
+               ws-except-filename " and quarantined to "
+               ws-quar-filename.
+           goback.
