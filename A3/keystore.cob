@@ -0,0 +1,55 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *keystore.cob looks up the cipher keyword to use for a given
+      *department/message id in an indexed key-store file, so each
+      *owner can have its own key instead of everyone sharing the one
+      *implicit key of offset zero
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+
+       identification division.
+       program-id. keystore.
+       environment division.
+       input-output section.
+       file-control.
+           select key-file assign to dynamic ws-keystore-filename
+               organization indexed
+               access mode is random
+               record key is key-id
+               file status ws-key-status.
+
+       data division.
+       file section.
+       fd key-file.
+       01 key-rec.
+           05 key-id    pic x(20).
+           05 key-value pic x(30).
+
+       working-storage section.
+       01 ws-keystore-filename pic x(100).
+       01 ws-key-status        pic x(2).
+
+       linkage section.
+       77 lnk-keyid        pic x(20).
+       77 lnk-keyword-out  pic x(30).
+
+       procedure division using lnk-keyid, lnk-keyword-out.
+         move spaces to lnk-keyword-out.
+         accept ws-keystore-filename from environment "A3-KEYSTORE-FILE".
+         if ws-keystore-filename = spaces
+             move "KEYSTORE.DAT" to ws-keystore-filename
+         end-if.
+      *a missing key-store file, or a department/message id with no
+      *entry in it, just leaves lnk-keyword-out blank so the caller
+      *falls back to its own default behaviour
+         open input key-file.
+         if ws-key-status = "00"
+             move lnk-keyid to key-id
+             read key-file
+                 not invalid key
+                     move key-value to lnk-keyword-out
+             end-read
+             close key-file
+         end-if.
+         goback.
