@@ -0,0 +1,92 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *keysched.cob looks up the key-rotation schedule for a given run
+      *date, so the implicit (no keyword, no key-id) starting point for
+      *the cipher changes on a schedule instead of being offset zero
+      *forever. The schedule file lists one effective date per line,
+      *each with either a starting offset or a full keyword - whichever
+      *entry's effective date is the most recent one on or before the
+      *run date wins, the same way a real key-rotation policy only
+      *takes effect from its effective date onward
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+
+       identification division.
+       program-id. keysched.
+       environment division.
+       input-output section.
+       file-control.
+           select sched-file assign to dynamic ws-sched-filename
+               organization line sequential
+               file status ws-sched-status.
+
+       data division.
+       file section.
+       fd sched-file.
+       01 sched-rec.
+           05 sr-date  pic x(8).
+           05 filler   pic x(1).
+           05 sr-token pic x(30).
+
+       working-storage section.
+       01 ws-sched-filename pic x(100).
+       01 ws-sched-status   pic x(2).
+       01 ws-eof-sw pic x(1).
+           88 ws-eof value "Y".
+       01 ws-has-match pic x(1) value "N".
+           88 ws-found-match value "Y".
+       01 ws-best-date  pic x(8) value "00000000".
+       01 ws-best-token pic x(30) value spaces.
+       01 ws-token-trimmed pic x(30) value spaces.
+       01 ws-toklen pic 9(3) comp.
+
+       linkage section.
+       77 lnk-rundate     pic x(8).
+       77 lnk-offset-out  pic 9(5).
+       77 lnk-keyword-out pic x(30).
+
+       procedure division using lnk-rundate, lnk-offset-out,
+               lnk-keyword-out.
+         move 0 to lnk-offset-out.
+         move spaces to lnk-keyword-out.
+         accept ws-sched-filename from environment "A3-KEYSCHED-FILE".
+         if ws-sched-filename = spaces
+             move "KEYSCHED.DAT" to ws-sched-filename
+         end-if.
+         move "N" to ws-eof-sw.
+      *a missing schedule file, or a run date with no eligible entry on
+      *or before it, just leaves the implicit offset-zero default alone
+         open input sched-file.
+         if ws-sched-status = "00"
+             perform until ws-eof
+                 read sched-file
+                     at end
+                         move "Y" to ws-eof-sw
+                     not at end
+                         if sr-date not > lnk-rundate
+                             if sr-date > ws-best-date
+                                 move sr-date to ws-best-date
+                                 move sr-token to ws-best-token
+                                 move "Y" to ws-has-match
+                             end-if
+                         end-if
+                 end-read
+             end-perform
+             close sched-file
+         end-if.
+         if ws-found-match
+             move function trim(ws-best-token) to ws-token-trimmed
+             move function length(function trim(ws-best-token))
+                 to ws-toklen
+             if ws-toklen > 0 and ws-token-trimmed(1:ws-toklen)
+                     is numeric
+                 move function numval(ws-token-trimmed(1:ws-toklen))
+                     to lnk-offset-out
+             else
+                 if ws-toklen > 0
+                     move ws-best-token to lnk-keyword-out
+                 end-if
+             end-if
+         end-if.
+         goback.
