@@ -0,0 +1,48 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *filewrite.cob is the counterpart to fileread.cob - it persists
+      *a ciphered result string to an output dataset instead of just
+      *displaying it to the console the way smartoutput.cob does
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+      *2026-08-09  AH  widen the filename parameter to PIC X(100) to
+      *                match a3.cob's ws-result-filename - a longer
+      *                path was being silently truncated to 50 bytes
+      *                on the way in
+      
+       identification division.
+       program-id. filewrite.
+       environment division.
+       input-output section.
+       file-control.
+           select outfile assign to dynamic filename
+               organization line sequential.
+      
+       data division.
+       file section.
+       fd outfile.
+       01 file-rec pic x(5000).
+      
+       working-storage section.
+       01 ws-len pic 9(4) comp.
+      
+       linkage section.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==str==.
+       77 filename pic X(100).
+      
+       procedure division using str, filename.
+         display 'writing file'
+         open output outfile.
+         move function length(function trim(str trailing)) to ws-len
+         if ws-len = 0
+             move spaces to file-rec
+             write file-rec
+         else
+             move spaces to file-rec
+             move str(1:ws-len) to file-rec(1:ws-len)
+             write file-rec
+         end-if.
+         close outfile.
+       goback.
