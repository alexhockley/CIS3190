@@ -0,0 +1,166 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *diffcmp.cob is a side-by-side compare utility for two cipher
+      *output files - it reads both line for line and reports the exact
+      *line and character position of every difference, instead of
+      *someone eyeballing two console dumps from smartoutput.cob to
+      *confirm a key change had the intended effect (or catch a
+      *regression)
+      *
+      *Modification history:
+      *2026-08-09  AH  original version
+
+       identification division.
+       program-id. diffcmp.
+       environment division.
+       input-output section.
+       file-control.
+           select diff-file1 assign to dynamic ws-file1-name
+               organization line sequential
+               file status ws-file1-status.
+           select diff-file2 assign to dynamic ws-file2-name
+               organization line sequential
+               file status ws-file2-status.
+           select diff-report assign to dynamic ws-report-name
+               organization line sequential
+               file status ws-report-status.
+
+       data division.
+       file section.
+       fd diff-file1.
+       01 diff-rec1 pic x(5000).
+       fd diff-file2.
+       01 diff-rec2 pic x(5000).
+       fd diff-report.
+       01 diff-report-rec pic x(80).
+
+       working-storage section.
+       01 ws-file1-name    pic x(100).
+       01 ws-file2-name    pic x(100).
+       01 ws-report-name   pic x(100).
+       01 ws-file1-status  pic x(2).
+       01 ws-file2-status  pic x(2).
+       01 ws-report-status pic x(2).
+       01 ws-eof1-sw pic x(1).
+           88 ws-eof1 value "Y".
+       01 ws-eof2-sw pic x(1).
+           88 ws-eof2 value "Y".
+       01 ws-line-num      pic 9(7) comp value 0.
+       01 ws-line-disp     pic z(6)9.
+       01 ws-pos           pic 9(5) comp.
+       01 ws-pos-disp      pic z(4)9.
+       01 ws-len1          pic 9(5) comp.
+       01 ws-len2          pic 9(5) comp.
+       01 ws-maxlen        pic 9(5) comp.
+       01 ws-diff-count    pic 9(7) comp value 0.
+       01 ws-lines-compared pic 9(7) comp value 0.
+       01 ws-char1         pic x(1).
+       01 ws-char2         pic x(1).
+
+       procedure division.
+           accept ws-file1-name from environment "A3-DIFF-FILE1"
+           accept ws-file2-name from environment "A3-DIFF-FILE2"
+           accept ws-report-name from environment "A3-DIFF-REPORT"
+           open input diff-file1
+           if ws-file1-status not = "00"
+               display "DIFFCMP: cannot open first file "
+                   ws-file1-name
+               goback
+           end-if.
+           open input diff-file2
+           if ws-file2-status not = "00"
+               display "DIFFCMP: cannot open second file "
+                   ws-file2-name
+               close diff-file1
+               goback
+           end-if.
+           open output diff-report.
+           move "N" to ws-eof1-sw.
+           move "N" to ws-eof2-sw.
+      *walk both files together line by line; a file that runs out
+      *first is treated as blank for every remaining line on the other
+      *side, so a length mismatch between the two outputs is reported
+      *the same way a character mismatch is
+           perform until ws-eof1 and ws-eof2
+               move spaces to diff-rec1
+               move spaces to diff-rec2
+               if not ws-eof1
+                   read diff-file1 into diff-rec1
+                       at end
+                           move "Y" to ws-eof1-sw
+                           move spaces to diff-rec1
+                   end-read
+               end-if
+               if not ws-eof2
+                   read diff-file2 into diff-rec2
+                       at end
+                           move "Y" to ws-eof2-sw
+                           move spaces to diff-rec2
+                   end-read
+               end-if
+               if not (ws-eof1 and ws-eof2)
+                   add 1 to ws-line-num
+                   add 1 to ws-lines-compared
+      *compare this line from each side, character by character out to
+      *whichever side is longer, and write a report record for every
+      *position where the two disagree
+                   move function length(
+                       function trim(diff-rec1 trailing)) to ws-len1
+                   move function length(
+                       function trim(diff-rec2 trailing)) to ws-len2
+                   move ws-len1 to ws-maxlen
+                   if ws-len2 > ws-maxlen
+                       move ws-len2 to ws-maxlen
+                   end-if
+                   perform varying ws-pos from 1 by 1
+                           until ws-pos > ws-maxlen
+                       if ws-pos <= ws-len1
+                           move diff-rec1(ws-pos:1) to ws-char1
+                       else
+                           move space to ws-char1
+                       end-if
+                       if ws-pos <= ws-len2
+                           move diff-rec2(ws-pos:1) to ws-char2
+                       else
+                           move space to ws-char2
+                       end-if
+                       if ws-char1 not = ws-char2
+                           add 1 to ws-diff-count
+                           move spaces to diff-report-rec
+                           move ws-line-num to ws-line-disp
+                           move ws-pos to ws-pos-disp
+                           string "LINE " delimited by size
+                               function trim(ws-line-disp)
+                                   delimited by size
+                               " POS " delimited by size
+                               function trim(ws-pos-disp)
+                                   delimited by size
+                               ": '" delimited by size
+                               ws-char1 delimited by size
+                               "' <> '" delimited by size
+                               ws-char2 delimited by size
+                               "'" delimited by size
+                               into diff-report-rec
+                           end-string
+                           write diff-report-rec
+                       end-if
+                   end-perform
+               end-if
+           end-perform.
+           close diff-file1.
+           close diff-file2.
+           move spaces to diff-report-rec.
+           move ws-lines-compared to ws-line-disp.
+           move ws-diff-count to ws-pos-disp.
+           string "SUMMARY: " delimited by size
+               function trim(ws-line-disp) delimited by size
+               " line(s) compared, " delimited by size
+               function trim(ws-pos-disp) delimited by size
+               " difference(s) found" delimited by size
+               into diff-report-rec
+           end-string.
+           write diff-report-rec.
+           close diff-report.
+           display "DIFFCMP: " ws-lines-compared " line(s) compared, "
+               ws-diff-count " difference(s) - see " ws-report-name.
+           goback.
