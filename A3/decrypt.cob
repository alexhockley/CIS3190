@@ -1,48 +1,301 @@
-* Alex Hockley, March 23 2016, CIS3190 Assignment 3
-* COBOL Cypher
-* decrypt is the function used to decrypt some text
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *decrypt.cob is the subprogram used to decrypt some text
+      *
+      *Modification history:
+      *2016-03-23  AH  original version
+      *2026-08-08  AH  accept an optional keyword so the shift comes
+      *                from the keyword letters (Vigenere-style)
+      *2026-08-08  AH  widen the substitution alphabet to cover digits
+      *                and common punctuation, not just letters
+      *2026-08-08  AH  accept an optional key-id and look it up in the
+      *                indexed key-store when no explicit keyword was
+      *                given, instead of always falling back to the
+      *                same implicit offset-zero key
+      *2026-08-08  AH  tally characters processed, spaces stripped and
+      *                non-alphabetic passthrough, and pass them to the
+      *                audit trail as a small statistics trailer
+      *2026-08-08  AH  tally upper/lower case characters too, as a
+      *                natural byproduct of the branch that already
+      *                picks the base letter for the shift
+      *2026-08-08  AH  accept an optional passthrough flag that skips
+      *                the cipher entirely and copies the buffer
+      *                through untouched, for binary messages that
+      *                should never be reclassified a character at a
+      *                time - a before/after checksum backs up the
+      *                copy so it can be proven faithful after the fact
+      *2026-08-08  AH  when no keyword is supplied or resolved from a
+      *                key-id, look up today's entry in the key-
+      *                rotation schedule instead of always starting at
+      *                the same implicit offset of zero
+      *2026-08-09  AH  widen the alphabetic check to also shift extended
+      *                characters (accented letters and other high-order
+      *                bytes) instead of letting them fall through the
+      *                punctuation branch untouched - single-byte code
+      *                page only, true multi-byte DBCS pairs still pass
+      *                through unshifted
+      *2026-08-09  AH  accept an optional second keyword and, when one is
+      *                given, undo the two-key layering encrypt.cob
+      *                applied - the second keyword's layer first, then
+      *                the first keyword's - so a two-key message comes
+      *                back out the same way it went in
+      *2026-08-09  AH  zero the per-call statistics counters on entry
+      *                and on every pass instead of relying on VALUE 0,
+      *                which only takes effect on first load - a second
+      *                CALL in the same run was adding onto the first
+      *                call's totals; also fixed the two-key dispatch
+      *                so the primary keyword's key-id/schedule
+      *                fallback lookup runs on whichever pass actually
+      *                carries the primary keyword, not just pass 1
+      *2026-08-09  AH  dropped a stray period after the end-if that
+      *                selects the per-pass source buffer - it was
+      *                closing the enclosing in-line PERFORM right
+      *                there instead of at the paragraph's closing
+      *                period, so the "loop" never actually looped and
+      *                every ordinary single-keyword call fell through
+      *                to the keyword2 branch with keyword2 omitted
 
-identification division.
-program-id. decrypt.
-environment division.
+       identification division.
+       program-id. decrypt.
+       environment division.
+      
+       data division.
+       working-storage section.
+       01 a pic 9(15).
+       01 i pic 9(15).
+       01 j pic 9(15).
+       01 offset pic 9(15).
+       01 strpos pic 9(15).
+       01 decrypted-str PIC X(5000).
+       01 ws-keylen     pic 9(3) comp.
+       01 ws-keypos     pic 9(3) comp.
+       01 ws-keychar    pic x(1).
+       01 ws-shift      pic 9(15).
+       01 ws-digitshift pic 9(15).
+       01 ws-punctshift pic 9(15).
+       01 ws-msglen     pic 9(5).
+       01 ws-truncated  pic x(1).
+       01 ws-punct-alphabet pic x(21)
+           value ".,;:!?-()/@#$%&*+=<>_".
+       01 ws-punct-len      pic 9(3) comp value 21.
+       01 ws-total-chars    pic 9(5) value 0.
+       01 ws-space-count    pic 9(5) value 0.
+       01 ws-nonalp-count   pic 9(5) value 0.
+       01 ws-upper-count    pic 9(5) value 0.
+       01 ws-lower-count    pic 9(5) value 0.
+       01 ws-checksum-before pic 9(7) value 0.
+       01 ws-checksum-after  pic 9(7) value 0.
+       01 ws-rundate         pic x(8).
+       01 ws-start-offset    pic 9(5) value 0.
+       01 ws-extbase         pic 9(3) comp.
+       01 ws-extshift        pic 9(15).
+       01 ws-ext-count       pic 9(5) value 0.
+       01 ws-pass            pic 9(1).
+       01 ws-num-passes      pic 9(1) value 1.
+       01 ws-active-keyword  pic x(30).
 
-data division.
-working-storage section.
-01 a pic 9(15).
-01 i pic 9(15).
-01 offset pic 9(15).
-01 strpos pic 9(15).
-01 decrypted-str PIC X(5000).
+       linkage section.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==str==.
+       copy MSGREC replacing ==:LEVEL:== by ==77==
+                             ==:MSG-FIELD:== by ==res==.
+       77 lnk-keyword pic x(30).
+       77 lnk-keyid   pic x(20).
+       77 lnk-passthrough pic x(1).
+           88 ws-is-passthrough value "Y".
+       77 lnk-keyword2 pic x(30).
 
-linkage section.
-77 str pic X(5000).
-77 res pic x(5000).
+       procedure division using str, res, lnk-keyword,
+               optional lnk-keyid, optional lnk-passthrough,
+               optional lnk-keyword2.
+        display 'Decrypting'.
+        move spaces to res.
+        move str to decrypted-str.
+        move 0 to offset.
+        move 1 to strpos.
+        move 0 to ws-keylen.
+      *VALUE clauses only take effect on first load, so these running
+      *totals must be zeroed here on every call - otherwise a second
+      *CALL "decrypt" in the same run keeps adding onto the first
+      *call's counts instead of starting a fresh tally
+        move 0 to ws-total-chars ws-space-count ws-nonalp-count
+            ws-upper-count ws-lower-count ws-ext-count.
+        compute ws-extbase = function ord(x"80").
+      *a passthrough message is copied whole, with no byte inspected or
+      *reclassified as alphabetic/numeric/punctuation, so nothing below
+      *can alter it - a checksum taken before and after the copy backs
+      *up the claim that it went through untouched
+        if lnk-passthrough is not omitted and ws-is-passthrough
+            call "checksum" using str, ws-checksum-before
+            move str to res
+            call "checksum" using res, ws-checksum-after
+            move function length(function trim(str trailing))
+                to ws-msglen
+            move "N" to ws-truncated
+            if function length(function trim(str trailing)) = 5000
+                move "Y" to ws-truncated
+            end-if
+            call "auditlog" using "DECRYPT", ws-msglen, ws-truncated,
+                ws-total-chars, ws-space-count, ws-nonalp-count,
+                ws-upper-count, ws-lower-count, ws-checksum-before,
+                ws-checksum-after
+            goback
+        end-if.
+        move 1 to ws-num-passes.
+        if lnk-keyword2 is not omitted and lnk-keyword2 not = spaces
+            move 2 to ws-num-passes
+        end-if.
+      *a two-key message must come apart in the reverse order it was
+      *put together - undo the second keyword's layer first, then the
+      *first keyword's, so pass 1 here undoes encrypt.cob's pass 2 and
+      *pass 2 here undoes encrypt.cob's pass 1; a normal call only ever
+      *sees ws-num-passes = 1 and this loop behaves exactly as it
+      *always did
+        perform varying ws-pass from 1 by 1
+                until ws-pass > ws-num-passes
+            move 0 to offset
+            move 1 to strpos
+            move 0 to ws-keylen
+      *reset the per-pass tallies too, so a two-keyword call reports
+      *the final pass's counts rather than the two passes' totals
+      *added together
+            move 0 to ws-total-chars ws-space-count ws-nonalp-count
+                ws-upper-count ws-lower-count ws-ext-count
+      *the first iteration's source is the caller's ciphertext; a
+      *second iteration (two-key layering) picks up where the first
+      *iteration's output left off
+            if ws-pass = 1
+                move str to decrypted-str
+            else
+                move res to decrypted-str
+            end-if
+            move spaces to res
+      *the primary keyword was the innermost layer encrypt.cob applied,
+      *so it is always the LAST layer undone here - on a single-key
+      *call that is pass 1, on a two-key call it is pass 2 - and it is
+      *the only pass that falls back to a key-id lookup or today's key-
+      *rotation schedule entry when no explicit keyword was given
+            if ws-pass = ws-num-passes
+                if lnk-keyword = spaces and lnk-keyid is not omitted
+                    if lnk-keyid not = spaces
+                        call "keystore" using lnk-keyid, lnk-keyword
+                    end-if
+                end-if
+                if lnk-keyword not = spaces
+                    move function length(function trim(lnk-keyword))
+                        to ws-keylen
+                end-if
+      *still no keyword at all (no explicit keyword and no key-id
+      *match)? look up today's entry in the key-rotation schedule
+      *before falling back to the old implicit offset-zero default
+                if ws-keylen = 0
+                    accept ws-rundate from date yyyymmdd
+                    call "keysched" using ws-rundate, ws-start-offset,
+                        lnk-keyword
+                    if lnk-keyword not = spaces
+                        move function length(function trim(lnk-keyword))
+                            to ws-keylen
+                    else
+                        move ws-start-offset to offset
+                    end-if
+                end-if
+                move lnk-keyword to ws-active-keyword
+            else
+      *the layering pass's key is always explicit - it gets no key-id
+      *or schedule fallback of its own - and it must be undone first
+                move lnk-keyword2 to ws-active-keyword
+                move function length(function trim(lnk-keyword2))
+                    to ws-keylen
+            end-if
+      *loop through the whole string, decrypting every letter, digit
+      *and punctuation character; spaces are counted but dropped from
+      *the output entirely, the same packing this cipher has always
+      *done, tallying totals for the statistics trailer as we go
+        perform varying i from 1 by 1 until i > function length(str)
+               add 1 to ws-total-chars
+               if decrypted-str (i:1) = space
+                   add 1 to ws-space-count
+                   exit perform cycle
+               end-if
 
-procedure division using str, res.
- display 'Decrypting'.
- move str to decrypted-str.
- move 0 to offset.
- move 1 to strpos.
-*loop through the whole string decrypting each alpha character
- perform varying i from 1 by 1 until i > function length(str)
-        if decrypted-str (i:1) is not alphabetic or decrypted-str(i:1) = space
-            exit perform cycle
-        end-if
-
-        if decrypted-str (i:1) is alphabetic-upper
-            move function ord("A") to a
-        else
-            move function ord("a") TO a
-        end-if
-
-        move function char(function mod(function ord(decrypted-str (i:1))
-                - a - offset, 26) + a)
-            to decrypted-str (i:1)
-        add 1 to offset
-        if decrypted-str(i:1) not = space
-          move decrypted-str(i:1) to res(strpos:1)
-          add 1 to strpos
-        end-if
-    end-perform
-    .
- goback.
+               if ws-keylen > 0
+                   compute ws-keypos =
+                       function mod(offset, ws-keylen) + 1
+                   move ws-active-keyword(ws-keypos:1) to ws-keychar
+                   move function upper-case(ws-keychar) to ws-keychar
+                   compute ws-shift = function ord(ws-keychar)
+                       - function ord("A")
+               else
+                   move offset to ws-shift
+               end-if
+      
+               if decrypted-str (i:1) is alphabetic-upper
+                   add 1 to ws-upper-count
+                   move function ord("A") to a
+                   move function char(function mod(function ord
+                           (decrypted-str (i:1))
+                           - a - ws-shift, 26) + a)
+                       to decrypted-str (i:1)
+               else
+                 if decrypted-str (i:1) is alphabetic-lower
+                   add 1 to ws-lower-count
+                   move function ord("a") to a
+                   move function char(function mod(function ord
+                           (decrypted-str (i:1))
+                           - a - ws-shift, 26) + a)
+                       to decrypted-str (i:1)
+                 else
+                   add 1 to ws-nonalp-count
+                   if decrypted-str (i:1) is numeric
+                       compute ws-digitshift =
+                           function mod(ws-shift, 10)
+                       move function char(function mod(function ord
+                               (decrypted-str (i:1))
+                               - function ord("0") - ws-digitshift, 10)
+                               + function ord("0"))
+                           to decrypted-str (i:1)
+                   else
+                     if function ord(decrypted-str(i:1)) >= ws-extbase
+                       add 1 to ws-ext-count
+                       compute ws-extshift = function mod(ws-shift, 128)
+                       move function char(function mod(function ord
+                               (decrypted-str (i:1))
+                               - ws-extbase - ws-extshift, 128)
+                               + ws-extbase)
+                           to decrypted-str (i:1)
+                     else
+                       perform varying j from 1 by 1
+                               until j > ws-punct-len
+                           if ws-punct-alphabet(j:1)
+                                   = decrypted-str(i:1)
+                               compute ws-punctshift = function mod(
+                                       j - 1 - ws-shift,
+                                       ws-punct-len) + 1
+                               move ws-punct-alphabet(ws-punctshift:1)
+                                   to decrypted-str(i:1)
+                               move ws-punct-len to j
+                           end-if
+                       end-perform
+                     end-if
+                   end-if
+                 end-if
+               end-if
+      
+               add 1 to offset
+               if decrypted-str(i:1) not = space
+                 move decrypted-str(i:1) to res(strpos:1)
+                 add 1 to strpos
+               end-if
+           end-perform
+           .
+      *record this run in the shared audit trail before returning
+        compute ws-msglen = strpos - 1.
+        move "N" to ws-truncated.
+        if function length(function trim(str trailing)) = 5000
+            move "Y" to ws-truncated
+        end-if.
+        call "auditlog" using "DECRYPT", ws-msglen, ws-truncated,
+            ws-total-chars, ws-space-count, ws-nonalp-count,
+            ws-upper-count, ws-lower-count, omitted, omitted,
+            ws-ext-count.
+        goback.
