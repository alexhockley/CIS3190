@@ -1,61 +1,143 @@
-000001 PROGRAM-ID. A3.
-000002 ENVIRONMENT DIVISION.
-000003 CONFIGURATION SECTION.
-000004 REPOSITORY.
-000005     FUNCTION encrypt
-000006     FUNCTION decrypt
-000007     .
-000008 DATA DIVISION.
-000009 WORKING-STORAGE SECTION.
-000010 01 txt              PIC X(50).
-000011 01 encrypted-str    PIC X(50).
-000012 PROCEDURE DIVISION.
-000013   DISPLAY "Message to encrypt: " NO ADVANCING
-000014   ACCEPT txt
-000015   MOVE FUNCTION encrypt(txt) TO encrypted-str
-000016   DISPLAY "Encrypted: " encrypted-str
-000017   DISPLAY "Decrypted: " FUNCTION decrypt(encrypted-str)  .
-000018 END PROGRAM A3.
-000019 FUNCTION-ID. encrypt.
-000020 DATA DIVISION.
-000021 LOCAL-STORAGE SECTION.
-000022 01 i              PIC 9(3).
-000023 01 a              PIC 9(3).
-000024 LINKAGE SECTION.
-000025 01 str            PIC X(50).
-000026 01 encrypted-str  PIC X(50).
-000027 PROCEDURE DIVISION USING str RETURNING encrypted-str.
-000028   MOVE str TO encrypted-str
-000029   PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(str)
-000030     IF encrypted-str (i:1) IS NOT ALPHABETIC OR encrypted-str (i:1) = SPACE
-000031       EXIT PERFORM CYCLE
-000032     END-IF
-000033     IF encrypted-str (i:1) IS ALPHABETIC-UPPER
-000034       MOVE FUNCTION ORD("A") to a
-000035     ELSE
-000036       MOVE FUNCTION ORD("a") to a
-000037     END-IF
-000038     MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(encrypted-str (i:1))-a + (i-1), 26) + a) TO encrypted-str(i:1)
-000039   END-PERFORM  .
-000040 END FUNCTION encrypt.
-000041 FUNCTION-ID. decrypt.
-000042 DATA DIVISION.
-000043 LINKAGE SECTION.
-000044 01 str              PIC X(50).
-000045 01 decrypted-str    PIC X(50).
-000046 PROCEDURE DIVISION USING str RETURNING decrypted-str.
-000047   MOVE str to decrypted-str.
-000048   PERFORM VARYING i FROM 1 BY 1 UNTIL i > FUNCTION LENGTH(str)
-000049     IF decrypted-str (i:1) IS NOT ALPHABETIC OR decrypted-str (i:1) = SPACE
-000050       EXIT PERFORM CYCLE
-000051     END-IF
-000052     IF decrypted-str (i:1) IS ALPHABETIC-UPPER
-000053       MOVE FUNCTION ORD("A") to a
-000054     ELSE
-000055       MOVE FUNCTION ORD("a") to a
-000056     END-IF
-000057     MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(decrypted-str (i:1))a - (i-1), 26) - a)
-000058       TO decrypted-str(i:1)
-000059   END-PERFORM
-000060   .
-000061 END FUNCTION decrypt.
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. A3.
+000003 ENVIRONMENT DIVISION.
+000009 INPUT-OUTPUT SECTION.
+000010 FILE-CONTROL.
+000011     SELECT QUEUE-FILE ASSIGN TO DYNAMIC ws-queue-filename
+000012         ORGANIZATION LINE SEQUENTIAL
+000013         FILE STATUS ws-queue-status.
+000014     SELECT RESULT-FILE ASSIGN TO DYNAMIC ws-result-filename
+000015         ORGANIZATION LINE SEQUENTIAL
+000016         FILE STATUS ws-result-status.
+000017 DATA DIVISION.
+000018 FILE SECTION.
+000019 FD  QUEUE-FILE.
+000020     COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+000020                          ==:MSG-FIELD:== BY ==queue-rec==.
+000021 FD  RESULT-FILE.
+000021    COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+000021                          ==:MSG-FIELD:== BY ==result-rec==.
+000023 WORKING-STORAGE SECTION.
+000024     COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+000024                          ==:MSG-FIELD:== BY ==txt==.
+000025     COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+000025                          ==:MSG-FIELD:== BY ==encrypted-str==.
+000025     COPY MSGREC REPLACING ==:LEVEL:== BY ==01==
+000025                          ==:MSG-FIELD:== BY ==decrypted-str==.
+000026 01 ws-keyword        PIC X(30).
+000026 01 ws-keyid           PIC X(20).
+000026 01 ws-keyword2        PIC X(30).
+000027 01 ws-txt-len        PIC 9(4) COMP.
+000028 01 ws-run-mode       PIC X(5).
+000029 01 ws-queue-filename PIC X(100).
+000030 01 ws-result-filename PIC X(100).
+000031 01 ws-queue-status   PIC X(2).
+000032 01 ws-result-status  PIC X(2).
+000033 01 ws-eof-switch     PIC X(1).
+000034     88 ws-eof-reached       VALUE "Y".
+000035     88 ws-more-records      VALUE "N".
+000036*----------------------------------------------------------------
+000036* all three run modes below CALL the same encrypt/decrypt
+000036* subprograms the file-based batch jobs use, rather than each
+000036* other one defining its own cipher - there used to be a second,
+000036* separate FUNCTION encrypt/decrypt pair local to this program,
+000036* which could drift from the CALL-able subprograms (and did, on
+000036* messages containing spaces); removed in favour of one cipher.
+000036*----------------------------------------------------------------
+000036 PROCEDURE DIVISION.
+000037     ACCEPT ws-run-mode FROM ENVIRONMENT "A3-RUN-MODE"
+000038     IF ws-run-mode = "BATCH"
+000039         PERFORM 9700-BATCH-RUN THRU 9700-BATCH-RUN-EXIT
+000039     ELSE
+000039         IF ws-run-mode = "PARM"
+000039             PERFORM 9800-PARM-RUN THRU 9800-PARM-RUN-EXIT
+000039         ELSE
+000041         DISPLAY "Message to encrypt: " NO ADVANCING
+000042         ACCEPT txt
+000043         MOVE FUNCTION LENGTH(FUNCTION TRIM(txt)) TO ws-txt-len
+000044         IF ws-txt-len = FUNCTION LENGTH(txt)
+000045             DISPLAY "WARNING: input may have been truncated at "
+000046                 FUNCTION LENGTH(txt) " characters"
+000047         END-IF
+000048         DISPLAY "Keyword (blank for none): " NO ADVANCING
+000049         ACCEPT ws-keyword
+000050         CALL "encrypt" USING txt, encrypted-str, ws-keyword
+000051         DISPLAY "Encrypted: " encrypted-str
+000052         CALL "decrypt" USING encrypted-str, decrypted-str,
+000053             ws-keyword
+000053         DISPLAY "Decrypted: " decrypted-str
+000053         END-IF
+000054     END-IF
+000055     GOBACK
+000056     .
+000057*----------------------------------------------------------------
+000058* 9700-BATCH-RUN reads a queue of pending messages from
+000059* ws-queue-filename, one message per record, encrypts each one
+000060* with the same FUNCTION encrypt used interactively above, and
+000061* writes the ciphered result to ws-result-filename so a whole
+000062* days worth of messages can be submitted as one unattended job.
+000063*----------------------------------------------------------------
+000064 9700-BATCH-RUN.
+000065     ACCEPT ws-queue-filename FROM ENVIRONMENT "A3-QUEUE-FILE"
+000066     ACCEPT ws-result-filename FROM ENVIRONMENT "A3-RESULT-FILE"
+000067     ACCEPT ws-keyword FROM ENVIRONMENT "A3-KEYWORD"
+000068     OPEN INPUT QUEUE-FILE
+000069     IF ws-queue-status NOT = "00"
+000070         DISPLAY "A3 BATCH: cannot open queue file "
+000071             ws-queue-filename
+000072         GO TO 9700-BATCH-RUN-EXIT
+000073     END-IF
+000074     OPEN OUTPUT RESULT-FILE
+000075     IF ws-result-status NOT = "00"
+000076         DISPLAY "A3 BATCH: cannot open result file "
+000077             ws-result-filename
+000078         CLOSE QUEUE-FILE
+000079         GO TO 9700-BATCH-RUN-EXIT
+000080     END-IF
+000081     SET ws-more-records TO TRUE
+000082     PERFORM UNTIL ws-eof-reached
+000083         READ QUEUE-FILE INTO txt
+000084             AT END
+000085                 SET ws-eof-reached TO TRUE
+000086             NOT AT END
+000087                 CALL "encrypt" USING txt, encrypted-str,
+000088                     ws-keyword
+000089                 WRITE result-rec FROM encrypted-str
+000090         END-READ
+000091     END-PERFORM
+000092     CLOSE QUEUE-FILE
+000093     CLOSE RESULT-FILE
+000094     DISPLAY "A3 BATCH: queue processed, results in "
+000095         ws-result-filename
+000096     .
+000097 9700-BATCH-RUN-EXIT.
+000098     EXIT
+000099     .
+000099*----------------------------------------------------------------
+000099* 9800-PARM-RUN accepts a single message and keyword directly
+000099* from the environment instead of an interactive ACCEPT, so A3
+000099* can be scheduled into the overnight batch window without a
+000099* queue file and without anyone physically typing at it. The
+000099* encrypted result is handed to filewrite.cob instead of a
+000099* DISPLAY, since there is no terminal watching a batch job.
+000099* A3-KEY-ID and A3-KEYWORD2 are both optional - a department can
+000099* be set up to look its key up by id instead of passing it in
+000099* the clear, and a sensitive message category can ask for a
+000099* second, independently-keyed layer on top.
+000099*----------------------------------------------------------------
+000099 9800-PARM-RUN.
+000099     ACCEPT txt FROM ENVIRONMENT "A3-MESSAGE"
+000099     ACCEPT ws-keyword FROM ENVIRONMENT "A3-KEYWORD"
+000099     ACCEPT ws-keyid FROM ENVIRONMENT "A3-KEY-ID"
+000099     ACCEPT ws-keyword2 FROM ENVIRONMENT "A3-KEYWORD2"
+000099     ACCEPT ws-result-filename FROM ENVIRONMENT "A3-RESULT-FILE"
+000099     CALL "encrypt" USING txt, encrypted-str, ws-keyword,
+000099         ws-keyid, OMITTED, ws-keyword2
+000099     CALL "filewrite" USING encrypted-str, ws-result-filename
+000099     DISPLAY "A3 PARM: message encrypted, result in "
+000099         ws-result-filename
+000099     .
+000099 9800-PARM-RUN-EXIT.
+000099     EXIT
+000099     .
+000100 END PROGRAM A3.
