@@ -0,0 +1,123 @@
+      *Alex Hockley, March 23 2016, CIS3190 Assignment 3
+      *COBOL Cypher
+      *auditlog.cob appends one line to AUDIT.LOG for every
+      *encrypt/decrypt operation run anywhere in this system, so
+      *there is a record of what ran and when after the fact
+      *
+      *Modification history:
+      *2026-08-08  AH  original version
+      *2026-08-08  AH  widen the audit line into a small statistics
+      *                trailer - total characters processed, spaces
+      *                stripped out, and non-alphabetic passthrough
+      *                characters - instead of just length/truncated
+      *2026-08-08  AH  add upper/lower case counts to the statistics
+      *                trailer so a case-mix change in a source feed
+      *                shows up alongside the other cipher counts
+      *2026-08-08  AH  accept an optional before/after checksum pair
+      *                for passthrough (binary) runs, so a message
+      *                that skipped the cipher can still show up in
+      *                the audit trail with proof it went through
+      *                unchanged
+      *2026-08-09  AH  accept an optional extended-character count, so
+      *                a run that shifted accented/high-order bytes
+      *                shows that in the trail alongside the other
+      *                per-character tallies
+
+       identification division.
+       program-id. auditlog.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "AUDIT.LOG"
+               organization line sequential
+               file status ws-audit-status.
+      
+       data division.
+       file section.
+       fd audit-file.
+       01 audit-rec pic x(100).
+
+       working-storage section.
+       01 ws-audit-status pic x(2).
+       01 ws-timestamp.
+           05 ws-ts-date pic x(8).
+           05 filler     pic x(1) value space.
+           05 ws-ts-time pic x(8).
+       01 ws-audit-line.
+           05 ws-al-ts     pic x(17).
+           05 filler       pic x(1) value space.
+           05 ws-al-op     pic x(7).
+           05 filler       pic x(1) value space.
+           05 ws-al-len    pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-trunc  pic x(1).
+           05 filler       pic x(1) value space.
+           05 ws-al-total  pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-spaces pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-nonalp pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-upper  pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-lower  pic z(4)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-cksum-before pic z(6)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-cksum-after  pic z(6)9.
+           05 filler       pic x(1) value space.
+           05 ws-al-extcnt pic z(4)9.
+
+       linkage section.
+       77 lnk-operation   pic x(7).
+       77 lnk-msg-len     pic 9(5).
+       77 lnk-truncated   pic x(1).
+       77 lnk-total-chars pic 9(5).
+       77 lnk-space-count pic 9(5).
+       77 lnk-nonalp-count pic 9(5).
+       77 lnk-upper-count pic 9(5).
+       77 lnk-lower-count pic 9(5).
+       77 lnk-checksum-before pic 9(7).
+       77 lnk-checksum-after  pic 9(7).
+       77 lnk-ext-count       pic 9(5).
+
+       procedure division using lnk-operation, lnk-msg-len,
+               lnk-truncated, lnk-total-chars, lnk-space-count,
+               lnk-nonalp-count, lnk-upper-count, lnk-lower-count,
+               optional lnk-checksum-before,
+               optional lnk-checksum-after,
+               optional lnk-ext-count.
+         accept ws-ts-date from date yyyymmdd.
+         accept ws-ts-time from time.
+         move ws-timestamp to ws-al-ts.
+         move lnk-operation to ws-al-op.
+         move lnk-msg-len to ws-al-len.
+         move lnk-truncated to ws-al-trunc.
+         move lnk-total-chars to ws-al-total.
+         move lnk-space-count to ws-al-spaces.
+         move lnk-nonalp-count to ws-al-nonalp.
+         move lnk-upper-count to ws-al-upper.
+         move lnk-lower-count to ws-al-lower.
+      *a normal cipher run has no checksum to report - show zeros so
+      *the field width stays fixed rather than leaving it blank
+         move 0 to ws-al-cksum-before.
+         move 0 to ws-al-cksum-after.
+         if lnk-checksum-before is not omitted
+             move lnk-checksum-before to ws-al-cksum-before
+         end-if.
+         if lnk-checksum-after is not omitted
+             move lnk-checksum-after to ws-al-cksum-after
+         end-if.
+         move 0 to ws-al-extcnt.
+         if lnk-ext-count is not omitted
+             move lnk-ext-count to ws-al-extcnt
+         end-if.
+      *AUDIT.LOG may not exist yet on the very first run of the day -
+      *fall back to creating it when the extend-open cannot find it
+         open extend audit-file.
+         if ws-audit-status = "35"
+             open output audit-file
+         end-if.
+         write audit-rec from ws-audit-line.
+         close audit-file.
+       goback.
